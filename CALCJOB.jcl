@@ -0,0 +1,36 @@
+//CALCJOB  JOB (ACCTNO),'CALCULATE BATCH RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* CALCJOB  - OVERNIGHT BATCH RUN OF PROGRAM CALCULATE.         *
+//*            READS THE DAILY TRANSACTION EXTRACT, WRITES THE   *
+//*            DETAIL/SUMMARY REPORT, THE AUDIT TRAIL AND THE    *
+//*            RESTART CHECKPOINT FILE, THEN CHECKS THE RETURN   *
+//*            CODE FROM STEP010 BEFORE LETTING THE JOB COMPLETE.*
+//*--------------------------------------------------------------*
+//* PARM1 = RUN MODE     : B = BATCH TRANSACTION FILE  I = INTERACTIVE
+//* PARM2 = RESTART FLAG : Y = RESTART FROM LAST CHECKPOINT  N = NO
+//* PARM3-10 = OPERATOR-ID FOR THE AUDIT TRAIL (DEFAULTS TO BATCH)
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CALCULATE,PARM='BN',REGION=0M
+//TRANSIN  DD DSN=PROD.CALC.TRANS.DAILY,DISP=SHR
+//REPTOUT  DD DSN=PROD.CALC.REPORT.DAILY(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//AUDITOUT DD DSN=PROD.CALC.AUDIT.TRAIL,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//RESTFILE DD DSN=PROD.CALC.RESTART.CKPT,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=38,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* STEP020 ONLY RUNS IF STEP010 ENDED WITH A BAD RETURN CODE.   *
+//* RETURN CODE 4 MEANS SOME RECORDS WERE REJECTED - A WARNING   *
+//* TO OPERATIONS, NOT A JOB FAILURE.  ANYTHING OVER 8 IS AN     *
+//* ABEND AND NEEDS THE NEXT STEP TO FLAG IT FOR THE CONSOLE.    *
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=IEFBR14,COND=(8,LT,STEP010)
+//SYSOUT   DD SYSOUT=*
