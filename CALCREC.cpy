@@ -0,0 +1,26 @@
+000010******************************************************************
+000020* Copybook:  CALCREC
+000030* Author:    Aaron Lee
+000040* Date-Written: 2026-08-09
+000050* Purpose:  Shared calculation-transaction record layout, used
+000060*           by CALCULATE and any future program that reads or
+000070*           writes a first-number/second-number/result triple.
+000080*           Included with COPY CALCREC under whatever 01-level
+000090*           name the calling program needs (FD record area,
+000100*           working-storage work area, and so on).
+000110******************************************************************
+000120* MODIFICATION HISTORY
+000130*   DATE       INIT  DESCRIPTION
+000140*   2026-08-09 AJL   INITIAL EXTRACTION FROM CALCULATE WORKING-
+000150*                    STORAGE; WIDENED TO SIGNED PACKED-DECIMAL
+000160*                    CURRENCY AND ADDED OPERATION-CODE.
+000170******************************************************************
+000180     05  CR-FIRST-NUMBER         PIC S9(9)V99 COMP-3.
+000190     05  CR-SECOND-NUMBER        PIC S9(9)V99 COMP-3.
+000200     05  CR-OPERATION-CODE       PIC X(01).
+000210         88  CR-OP-ADD           VALUE "A".
+000220         88  CR-OP-SUBTRACT      VALUE "S".
+000230         88  CR-OP-MULTIPLY      VALUE "M".
+000240         88  CR-OP-DIVIDE        VALUE "D".
+000250     05  CR-RESULT               PIC S9(9)V99 COMP-3.
+000260     05  FILLER                  PIC X(10).
