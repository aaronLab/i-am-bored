@@ -1,29 +1,871 @@
-      ******************************************************************
-      * Author: Aaron Lee
-      * Date: 2020-12-11
-      * Purpose: I AM BORED
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CALCULATE.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  FIRST-NUMBER    PICTURE IS 99.
-       01  SECOND-NUMBER   PICTURE IS 99.
-       01  RESULT          PICTURE IS 9999.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "HELLO, PLEASE ENTER A NUMBER.".
-            ACCEPT FIRST-NUMBER.
+000010******************************************************************
+000020* Author: Aaron Lee
+000030* Installation: I-AM-BORED DATA CENTER
+000040* Date-Written: 2020-12-11
+000050* Date-Compiled:
+000060* Purpose: I AM BORED
+000070* Tectonics: cobc
+000080******************************************************************
+000090* MODIFICATION HISTORY
+000100*   DATE       INIT  DESCRIPTION
+000110*   2026-08-09 AJL   CONVERTED FROM A SINGLE INTERACTIVE ACCEPT/
+000120*                    COMPUTE/DISPLAY TO A BATCH JOB THAT READS A
+000130*                    TRANSACTION FILE AND WRITES A DETAIL REPORT.
+000140*   2026-08-09 AJL   WIDENED THE NUMBER AND RESULT FIELDS TO
+000150*                    SIGNED PACKED-DECIMAL CURRENCY (S9(9)V99)
+000160*                    AND ADDED ROUNDED ON THE COMPUTE.
+000170*   2026-08-09 AJL   ADDED RECORD-COUNT/GRAND-TOTAL CONTROL
+000180*                    TOTALS PRINTED AS A SUMMARY AT END OF RUN.
+000190*   2026-08-09 AJL   ADDED NUMERIC/RANGE VALIDATION OF INPUT
+000200*                    AMOUNTS AHEAD OF THE COMPUTE; BAD RECORDS
+000210*                    ARE LOGGED AND REJECTED, NOT ABENDED.
+000220*   2026-08-09 AJL   ADDED AUDIT-FILE WITH A TIMESTAMP AND
+000230*                    OPERATOR-ID FOR EVERY TRANSACTION.
+000240*   2026-08-09 AJL   ADDED OPERATION-CODE (A/S/M/D) SO ONE
+000250*                    PROGRAM COVERS ADD/SUBTRACT/MULTIPLY/
+000260*                    DIVIDE, WITH DIVIDE-BY-ZERO REJECTED.
+000270*   2026-08-09 AJL   MOVED THE TRANSACTION RECORD LAYOUT OUT TO
+000280*                    COPYBOOK CALCREC SO IT CAN BE SHARED.
+000290*   2026-08-09 AJL   ADDED PERIODIC CHECKPOINTING TO A RESTART
+000300*                    FILE AND A RESTART-FROM-CHECKPOINT OPTION.
+000310*   2026-08-09 AJL   ADDED A SCREEN-SECTION ENTRY/CORRECTION
+000320*                    MENU AS AN ALTERNATE TO THE BATCH FILE RUN.
+000330******************************************************************
+000340 IDENTIFICATION DIVISION.
+000350 PROGRAM-ID. CALCULATE.
+000360 AUTHOR. AARON LEE.
+000370 INSTALLATION. I-AM-BORED DATA CENTER.
+000380 DATE-WRITTEN. 2020-12-11.
+000390 DATE-COMPILED.
+000400
+000410 ENVIRONMENT DIVISION.
+000420 CONFIGURATION SECTION.
+000430 SOURCE-COMPUTER. IBM-370.
+000440 OBJECT-COMPUTER. IBM-370.
+000450 INPUT-OUTPUT SECTION.
+000460 FILE-CONTROL.
+000470*----------------------------------------------------------------
+000480* TRANS-FILE  - DAILY EXTRACT OF CALCULATION TRANSACTIONS.
+000490* REPORT-FILE - DETAIL LISTING PLUS END-OF-RUN CONTROL TOTALS.
+000500* AUDIT-FILE  - ONE ROW PER TRANSACTION, WHO/WHEN/WHAT.
+000510* RESTART-FILE - PERIODIC CHECKPOINT FOR RESTART OF A LONG RUN.
+000520*----------------------------------------------------------------
+000530     SELECT TRANS-FILE ASSIGN TO TRANSIN
+000540         ORGANIZATION IS SEQUENTIAL
+000550         ACCESS MODE IS SEQUENTIAL
+000560         FILE STATUS IS WS-TRANS-STATUS.
+000570
+000580     SELECT REPORT-FILE ASSIGN TO REPTOUT
+000590         ORGANIZATION IS SEQUENTIAL
+000600         ACCESS MODE IS SEQUENTIAL
+000610         FILE STATUS IS WS-REPORT-STATUS.
+000620
+000630     SELECT AUDIT-FILE ASSIGN TO AUDITOUT
+000640         ORGANIZATION IS SEQUENTIAL
+000650         ACCESS MODE IS SEQUENTIAL
+000660         FILE STATUS IS WS-AUDIT-STATUS.
+000670
+000680     SELECT RESTART-FILE ASSIGN TO RESTFILE
+000690         ORGANIZATION IS SEQUENTIAL
+000700         ACCESS MODE IS SEQUENTIAL
+000710         FILE STATUS IS WS-RESTART-STATUS.
+000720
+000730 DATA DIVISION.
+000740 FILE SECTION.
+000750*----------------------------------------------------------------
+000760* TRANS-FILE RECORD - SHARED LAYOUT, SEE CALCREC COPYBOOK.
+000770*----------------------------------------------------------------
+000780 FD  TRANS-FILE
+000790     LABEL RECORDS ARE STANDARD
+000800     RECORD CONTAINS 29 CHARACTERS.
+000810 01  TRANS-RECORD.
+000820     COPY CALCREC.
+000830
+000840*----------------------------------------------------------------
+000850* REPORT-FILE RECORD - 132 BYTE PRINT-IMAGE DETAIL/SUMMARY LINE.
+000860*----------------------------------------------------------------
+000870 FD  REPORT-FILE
+000880     LABEL RECORDS ARE STANDARD
+000890     RECORD CONTAINS 132 CHARACTERS.
+000900 01  RP-REPORT-LINE                  PIC X(132).
+000910
+000920*----------------------------------------------------------------
+000930* AUDIT-FILE RECORD - ONE ROW PER TRANSACTION FOR THE AUDIT TRAIL.
+000940*----------------------------------------------------------------
+000950 FD  AUDIT-FILE
+000960     LABEL RECORDS ARE STANDARD
+000970     RECORD CONTAINS 80 CHARACTERS.
+000980 01  AU-AUDIT-RECORD.
+000990     05  AU-TS-DATE                  PIC 9(08).
+001000     05  FILLER                      PIC X(01).
+001010     05  AU-TS-TIME                  PIC 9(08).
+001020     05  FILLER                      PIC X(01).
+001030     05  AU-OPERATOR-ID               PIC X(08).
+001040     05  FILLER                      PIC X(01).
+001050     05  AU-FIRST-NUMBER             PIC -9(9).99.
+001060     05  FILLER                      PIC X(01).
+001070     05  AU-SECOND-NUMBER            PIC -9(9).99.
+001080     05  FILLER                      PIC X(01).
+001090     05  AU-OPERATION-CODE           PIC X(01).
+001100     05  FILLER                      PIC X(01).
+001110     05  AU-RESULT                   PIC -9(9).99.
+001120     05  FILLER                      PIC X(10).
+001130
+001140*----------------------------------------------------------------
+001150* RESTART-FILE RECORD - LAST CHECKPOINT WRITTEN BY THIS RUN.
+001160*----------------------------------------------------------------
+001170 FD  RESTART-FILE
+001180     LABEL RECORDS ARE STANDARD
+001190     RECORD CONTAINS 38 CHARACTERS.
+001200 01  RF-CHECKPOINT-RECORD.
+001210     05  RF-LAST-INPUT-COUNT         PIC S9(7)      COMP-3.
+001211     05  RF-LAST-RECORD-COUNT        PIC S9(7)      COMP-3.
+001212     05  RF-LAST-REJECT-COUNT        PIC S9(7)      COMP-3.
+001220     05  RF-LAST-GRAND-TOTAL         PIC S9(11)V99  COMP-3.
+001230     05  RF-TS-DATE                  PIC 9(08).
+001240     05  RF-TS-TIME                  PIC 9(08).
+001250     05  FILLER                      PIC X(03).
+001260
+001270 WORKING-STORAGE SECTION.
+001280*----------------------------------------------------------------
+001290* FILE STATUS SWITCHES
+001300*----------------------------------------------------------------
+001310 77  WS-TRANS-STATUS                 PIC X(02)      VALUE "00".
+001320 77  WS-REPORT-STATUS                PIC X(02)      VALUE "00".
+001330 77  WS-AUDIT-STATUS                 PIC X(02)      VALUE "00".
+001340 77  WS-RESTART-STATUS               PIC X(02)      VALUE "00".
+001350
+001360*----------------------------------------------------------------
+001370* CONTROL SWITCHES AND COUNTERS
+001380*----------------------------------------------------------------
+001390 77  WS-EOF-SWITCH                   PIC X(01)      VALUE "N".
+001400     88  END-OF-FILE                                VALUE "Y".
+001410     88  NOT-END-OF-FILE                             VALUE "N".
 
-            DISPLAY "ENTER THE SECOND NUMBER".
-            ACCEPT SECOND-NUMBER.
-
-            COMPUTE RESULT = FIRST-NUMBER + SECOND-NUMBER.
-
-            DISPLAY "THE RESULT IS: ".
-            DISPLAY RESULT.
-
-            STOP RUN.
-       END PROGRAM CALCULATE.
+001415 77  WS-RESTART-EOF-SWITCH           PIC X(01)      VALUE "N".
+001416     88  RESTART-END-OF-FILE                         VALUE "Y".
+001417     88  RESTART-NOT-END-OF-FILE                     VALUE "N".
+001420
+001430 77  WS-VALID-SWITCH                 PIC X(01)      VALUE "Y".
+001440     88  INPUT-IS-VALID                              VALUE "Y".
+001450     88  INPUT-IS-INVALID                             VALUE "N".
+001460
+001470 77  WS-RUN-MODE                     PIC X(01)      VALUE "B".
+001480     88  RUN-MODE-BATCH                              VALUE "B".
+001490     88  RUN-MODE-INTERACTIVE                        VALUE "I".
+001500
+001510 77  WS-RESTART-SWITCH               PIC X(01)      VALUE "N".
+001520     88  RESTART-REQUESTED                           VALUE "Y".
+001530
+001540 77  WS-MENU-DONE-SWITCH             PIC X(01)      VALUE "N".
+001550 77  WS-ENTRY-CONFIRMED-SWITCH       PIC X(01)      VALUE "N".
+001560
+001570 77  WS-INPUT-COUNT                  PIC S9(7)   COMP VALUE ZERO.
+001580 77  WS-RECORD-COUNT                 PIC S9(7)   COMP VALUE ZERO.
+001590 77  WS-REJECT-COUNT                 PIC S9(7)   COMP VALUE ZERO.
+001600 77  WS-GRAND-TOTAL                  PIC S9(11)V99 COMP-3
+001610                                                     VALUE ZERO.
+001620 77  WS-RETURN-CODE                  PIC S9(4)   COMP VALUE ZERO.
+001630
+001640 77  WS-CHECKPOINT-INTERVAL          PIC S9(4)   COMP VALUE 100.
+001650 77  WS-CHECKPOINT-COUNTER           PIC S9(4)   COMP VALUE ZERO.
+001660 77  WS-RESTART-TARGET-COUNT         PIC S9(7)   COMP VALUE ZERO.
+001670
+001680 77  WS-MIN-AMOUNT                   PIC S9(9)V99 COMP-3
+001690                                             VALUE -999999.99.
+001700 77  WS-MAX-AMOUNT                   PIC S9(9)V99 COMP-3
+001710                                             VALUE 999999.99.
+001720
+001730*----------------------------------------------------------------
+001740* RUN-DATE AND OPERATOR FIELDS. RUN-MODE, RESTART AND THE
+001745* OPERATOR-ID ARE ALL CARRIED IN THE PARM STRING - SEE THE
+001746* LINKAGE SECTION BELOW.
+001750*----------------------------------------------------------------
+001800
+001810 77  WS-OPERATOR-ID                  PIC X(08)      VALUE SPACES.
+001820
+001830 01  WS-RUN-DATE-FIELDS.
+001840     05  WS-RUN-DATE                 PIC 9(08).
+001850     05  WS-RUN-DATE-R REDEFINES WS-RUN-DATE.
+001860         10  WS-RUN-YYYY              PIC 9(04).
+001870         10  WS-RUN-MM                PIC 9(02).
+001880         10  WS-RUN-DD                PIC 9(02).
+001890 77  WS-RUN-TIME                     PIC 9(08)      VALUE ZERO.
+001900
+001910 77  WS-TS-DATE                      PIC 9(08)      VALUE ZERO.
+001920 77  WS-TS-TIME                      PIC 9(08)      VALUE ZERO.
+001930
+001940*----------------------------------------------------------------
+001950* WORKING COPY OF THE SHARED TRANSACTION RECORD (SEE CALCREC)
+001960*----------------------------------------------------------------
+001970 01  WS-CALC-RECORD.
+001980     COPY CALCREC.
+001990
+002000*----------------------------------------------------------------
+002010* REPORT LINE LAYOUTS
+002020*----------------------------------------------------------------
+002030 01  WS-DETAIL-LINE.
+002040     05  FILLER                      PIC X(05)      VALUE SPACES.
+002050     05  WS-DTL-FIRST-NUMBER         PIC -9(9).99.
+002060     05  FILLER                      PIC X(03)      VALUE SPACES.
+002070     05  WS-DTL-SECOND-NUMBER        PIC -9(9).99.
+002080     05  FILLER                      PIC X(03)      VALUE SPACES.
+002090     05  WS-DTL-OPERATION-CODE       PIC X(01).
+002100     05  FILLER                      PIC X(03)      VALUE SPACES.
+002110     05  WS-DTL-RESULT               PIC -9(9).99.
+002120     05  FILLER                      PIC X(78)      VALUE SPACES.
+002130
+002140 01  WS-SUMMARY-LINE.
+002150     05  FILLER                      PIC X(05)      VALUE SPACES.
+002160     05  WS-SUM-LABEL                PIC X(30)      VALUE SPACES.
+002170     05  FILLER                      PIC X(05)      VALUE SPACES.
+002180     05  WS-SUM-VALUE                PIC X(30)      VALUE SPACES.
+002190     05  FILLER                      PIC X(62)      VALUE SPACES.
+002200
+002210 77  WS-SUM-RECORD-COUNT-ED          PIC Z,ZZZ,ZZ9.
+002220 77  WS-SUM-REJECT-COUNT-ED          PIC Z,ZZZ,ZZ9.
+002230 77  WS-SUM-SEQ-ED                   PIC Z,ZZZ,ZZ9.
+002240 77  WS-SUM-GRAND-TOTAL-ED           PIC -ZZ,ZZZ,ZZZ,ZZ9.99.
+002250 77  WS-SUM-RUN-DATE-ED              PIC 9999/99/99.
+002260
+002270*----------------------------------------------------------------
+002280* SCREEN SECTION WORK FIELDS - SEE 1500-INTERACTIVE-MENU.
+002290*----------------------------------------------------------------
+002300 77  WS-SCREEN-FIRST-NUMBER          PIC S9(09)V99  VALUE ZERO.
+002310 77  WS-SCREEN-SECOND-NUMBER         PIC S9(09)V99  VALUE ZERO.
+002320 77  WS-SCREEN-OPERATION             PIC X(01)      VALUE SPACE.
+002330 77  WS-SCREEN-RESULT                PIC S9(9)V99   VALUE ZERO.
+002340 77  WS-SCREEN-CONFIRM               PIC X(01)      VALUE SPACE.
+002350
+002351 LINKAGE SECTION.
+002352*----------------------------------------------------------------
+002353* PARM AREA PASSED BY THE JCL EXEC PARM=.  POSITION 1 IS THE
+002354* RUN MODE (B/I), POSITION 2 IS THE RESTART FLAG (Y/N), AND
+002355* POSITIONS 3-10 CARRY THE OPERATOR-ID FOR THE AUDIT TRAIL.
+002356*----------------------------------------------------------------
+002357 01  WS-PARM-AREA.
+002358     05  WS-PARM-LENGTH              PIC S9(04)  COMP.
+002359     05  WS-PARM-RUN-MODE            PIC X(01).
+002360     05  WS-PARM-RESTART             PIC X(01).
+002361     05  WS-PARM-OPERATOR-ID         PIC X(08).
+002362     05  FILLER                      PIC X(70).
+002363
+002364 SCREEN SECTION.
+002370 01  WS-MENU-SCREEN.
+002380     05  BLANK SCREEN.
+002390     05  LINE 01 COLUMN 01 VALUE
+002400         "CALCULATE - CALCULATION MAINTENANCE MENU".
+002410     05  LINE 03 COLUMN 01 VALUE "SELECT OPERATION:".
+002420     05  LINE 04 COLUMN 05 VALUE "A - ADD".
+002430     05  LINE 05 COLUMN 05 VALUE "S - SUBTRACT".
+002440     05  LINE 06 COLUMN 05 VALUE "M - MULTIPLY".
+002450     05  LINE 07 COLUMN 05 VALUE "D - DIVIDE".
+002460     05  LINE 08 COLUMN 05 VALUE "X - EXIT MENU".
+002470     05  LINE 10 COLUMN 01 VALUE "ENTER CHOICE: ".
+002480     05  LINE 10 COLUMN 15 PIC X(01) USING WS-SCREEN-OPERATION.
+002490
+002500 01  WS-ENTRY-SCREEN.
+002510     05  BLANK SCREEN.
+002520     05  LINE 01 COLUMN 01 VALUE
+002530         "CALCULATE - TRANSACTION DATA ENTRY".
+002540     05  LINE 03 COLUMN 01 VALUE "FIRST NUMBER (- DEBIT): ".
+002550     05  LINE 03 COLUMN 25 PIC -ZZZZZZZZ9.99
+002560         USING WS-SCREEN-FIRST-NUMBER.
+002570     05  LINE 04 COLUMN 01 VALUE "SECOND NUMBER (- DEBIT): ".
+002580     05  LINE 04 COLUMN 27 PIC -ZZZZZZZZ9.99
+002590         USING WS-SCREEN-SECOND-NUMBER.
+002600     05  LINE 05 COLUMN 01 VALUE "OPERATION (A/S/M/D).: ".
+002610     05  LINE 05 COLUMN 23 PIC X(01) USING WS-SCREEN-OPERATION.
+002620     05  LINE 07 COLUMN 01 VALUE "RESULT .............: ".
+002630     05  LINE 07 COLUMN 23 PIC -ZZZZZZZZ9.99
+002631         FROM WS-SCREEN-RESULT.
+002640     05  LINE 09 COLUMN 01 VALUE "CORRECT? (Y/N) .....: ".
+002650     05  LINE 09 COLUMN 23 PIC X(01) USING WS-SCREEN-CONFIRM.
+002660
+002680 PROCEDURE DIVISION USING WS-PARM-AREA.
+002680******************************************************************
+002690* 0000-MAINLINE
+002700*   RUNS THE WHOLE PROGRAM: A BATCH PASS OF TRANS-FILE, OR AN
+002710*   INTERACTIVE DATA-ENTRY MENU, EITHER WAY FOLLOWED BY THE
+002720*   END-OF-RUN CONTROL-TOTAL SUMMARY.
+002730******************************************************************
+002740 0000-MAINLINE.
+002750     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002760
+002770     IF RUN-MODE-INTERACTIVE
+002780         PERFORM 1500-INTERACTIVE-MENU THRU 1500-EXIT
+002790     ELSE
+002800         PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+002810             UNTIL END-OF-FILE
+002820     END-IF.
+002830
+002840     PERFORM 8000-PRINT-SUMMARY THRU 8000-EXIT.
+002850     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+002860     GO TO 9999-EXIT.
+002870
+002880******************************************************************
+002890* 1000-INITIALIZE
+002900*   PICK UP RUN PARAMETERS, OPEN FILES, POSITION TO THE RESTART
+002910*   POINT WHEN ASKED, AND PRIME THE FIRST TRANS-FILE RECORD.
+002920******************************************************************
+002930 1000-INITIALIZE.
+002940     PERFORM 1010-GET-PARAMETERS THRU 1010-EXIT.
+002950     PERFORM 1020-GET-OPERATOR-ID THRU 1020-EXIT.
+002960     PERFORM 1030-GET-RUN-DATE THRU 1030-EXIT.
+002970     PERFORM 1100-OPEN-FILES THRU 1100-EXIT.
+002980     PERFORM 1140-WRITE-REPORT-HEADER THRU 1140-EXIT.
+002990
+003000     IF RUN-MODE-BATCH
+003010         IF RESTART-REQUESTED
+003020             PERFORM 1200-SKIP-TO-CHECKPOINT THRU 1200-EXIT
+003030         END-IF
+003040         PERFORM 2900-READ-NEXT THRU 2900-EXIT
+003050     END-IF.
+003060 1000-EXIT.
+003070     EXIT.
+003080
+003090 1010-GET-PARAMETERS.
+003100*    PARM= "B"/"I" IN POSITION 1, RESTART "Y"/"N" IN POSITION 2,
+003110*    DELIVERED BY THE JCL EXEC PARM VIA THE LINKAGE SECTION.  EACH
+003111*    POSITION IS ONLY TRUSTED WHEN THE PARM IS LONG ENOUGH TO HAVE
+003112*    SUPPLIED IT - SHORTER PARMS LEAVE THE REST OF THE LINKAGE
+003113*    AREA UNDEFINED, NOT NECESSARILY SPACES.
+003120     IF WS-PARM-LENGTH >= 1
+003130         MOVE WS-PARM-RUN-MODE TO WS-RUN-MODE
+003150     ELSE
+003160         MOVE "B" TO WS-RUN-MODE
+003180     END-IF.
+003190     IF WS-PARM-LENGTH >= 2
+003191         MOVE WS-PARM-RESTART TO WS-RESTART-SWITCH
+003192     ELSE
+003193         MOVE "N" TO WS-RESTART-SWITCH
+003194     END-IF.
+003200 1010-EXIT.
+003210     EXIT.
+003220
+003230 1020-GET-OPERATOR-ID.
+003231*    OPERATOR-ID IS PARM POSITIONS 3-10; DEFAULTS TO "BATCH"
+003232*    WHEN THE PARM IS NOT LONG ENOUGH TO HAVE SUPPLIED ONE.
+003240     IF WS-PARM-LENGTH >= 10 AND WS-PARM-OPERATOR-ID NOT = SPACES
+003250         MOVE WS-PARM-OPERATOR-ID TO WS-OPERATOR-ID
+003260     ELSE
+003270         MOVE "BATCH" TO WS-OPERATOR-ID
+003280     END-IF.
+003285 1020-EXIT.
+003290     EXIT.
+003300
+003310 1030-GET-RUN-DATE.
+003320     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+003330     ACCEPT WS-RUN-TIME FROM TIME.
+003340 1030-EXIT.
+003350     EXIT.
+003360
+003370 1100-OPEN-FILES.
+003380     IF RUN-MODE-BATCH
+003390         PERFORM 1110-OPEN-BATCH-FILES THRU 1110-EXIT
+003400     ELSE
+003410         PERFORM 1120-OPEN-INTERACTIVE-FILES THRU 1120-EXIT
+003420     END-IF.
+003430 1100-EXIT.
+003440     EXIT.
+003450
+003460 1110-OPEN-BATCH-FILES.
+003470     OPEN INPUT TRANS-FILE.
+003480     IF WS-TRANS-STATUS NOT = "00"
+003490         DISPLAY "CALCULATE - OPEN ERROR ON TRANS-FILE - STATUS "
+003500             WS-TRANS-STATUS
+003510         MOVE 16 TO WS-RETURN-CODE
+003520         GO TO 9900-ABEND
+003530     END-IF.
+003540
+003550     OPEN OUTPUT REPORT-FILE.
+003551     IF WS-REPORT-STATUS NOT = "00"
+003552         DISPLAY "CALCULATE - OPEN ERROR ON REPORT-FILE - STATUS "
+003553             WS-REPORT-STATUS
+003554         MOVE 16 TO WS-RETURN-CODE
+003555         GO TO 9900-ABEND
+003556     END-IF.
+003557
+003560     OPEN EXTEND AUDIT-FILE.
+003561     IF WS-AUDIT-STATUS NOT = "00"
+003562         DISPLAY "CALCULATE - OPEN ERROR ON AUDIT-FILE - STATUS "
+003563             WS-AUDIT-STATUS
+003564         MOVE 16 TO WS-RETURN-CODE
+003565         GO TO 9900-ABEND
+003566     END-IF.
+003570
+003580     IF RESTART-REQUESTED
+003590         OPEN INPUT RESTART-FILE
+003591         IF WS-RESTART-STATUS NOT = "00"
+003592             DISPLAY "CALCULATE - OPEN ERROR ON RESTART-FILE - "
+003593                 "STATUS " WS-RESTART-STATUS
+003594             MOVE 16 TO WS-RETURN-CODE
+003595             GO TO 9900-ABEND
+003596         END-IF
+003597         MOVE ZERO TO WS-RESTART-TARGET-COUNT
+003598         MOVE ZERO TO WS-RECORD-COUNT
+003599         MOVE ZERO TO WS-REJECT-COUNT
+003600         MOVE ZERO TO WS-GRAND-TOTAL
+003605         MOVE "N" TO WS-RESTART-EOF-SWITCH
+003601         PERFORM 1115-FIND-LAST-CHECKPOINT THRU 1115-EXIT
+003602             UNTIL RESTART-END-OF-FILE
+003603         CLOSE RESTART-FILE
+003604     ELSE
+003690         MOVE ZERO TO WS-RESTART-TARGET-COUNT
+003700     END-IF.
+003710
+003720     OPEN OUTPUT RESTART-FILE.
+003721     IF WS-RESTART-STATUS NOT = "00"
+003722         DISPLAY "CALCULATE - OPEN ERROR ON RESTART-FILE - "
+003723             "STATUS " WS-RESTART-STATUS
+003724         MOVE 16 TO WS-RETURN-CODE
+003725         GO TO 9900-ABEND
+003726     END-IF.
+003730 1110-EXIT.
+003740     EXIT.
+003741
+003742******************************************************************
+003743* 1115-FIND-LAST-CHECKPOINT
+003744*   READ THE RESTART-FILE TO END-OF-FILE, KEEPING ONLY THE LAST
+003745*   CHECKPOINT RECORD - A LONG RUN MAY HAVE WRITTEN SEVERAL.
+003746******************************************************************
+003747 1115-FIND-LAST-CHECKPOINT.
+003748     READ RESTART-FILE
+003749         AT END
+003750             SET RESTART-END-OF-FILE TO TRUE
+003751         NOT AT END
+003752             MOVE RF-LAST-INPUT-COUNT  TO WS-RESTART-TARGET-COUNT
+003753             MOVE RF-LAST-RECORD-COUNT TO WS-RECORD-COUNT
+003754             MOVE RF-LAST-REJECT-COUNT TO WS-REJECT-COUNT
+003755             MOVE RF-LAST-GRAND-TOTAL  TO WS-GRAND-TOTAL
+003756     END-READ.
+003757 1115-EXIT.
+003758     EXIT.
+003750
+003760 1120-OPEN-INTERACTIVE-FILES.
+003770     OPEN OUTPUT REPORT-FILE.
+003771     IF WS-REPORT-STATUS NOT = "00"
+003772         DISPLAY "CALCULATE - OPEN ERROR ON REPORT-FILE - STATUS "
+003773             WS-REPORT-STATUS
+003774         MOVE 16 TO WS-RETURN-CODE
+003775         GO TO 9900-ABEND
+003776     END-IF.
+003780     OPEN EXTEND AUDIT-FILE.
+003781     IF WS-AUDIT-STATUS NOT = "00"
+003782         DISPLAY "CALCULATE - OPEN ERROR ON AUDIT-FILE - STATUS "
+003783             WS-AUDIT-STATUS
+003784         MOVE 16 TO WS-RETURN-CODE
+003785         GO TO 9900-ABEND
+003786     END-IF.
+003790     OPEN OUTPUT RESTART-FILE.
+003791     IF WS-RESTART-STATUS NOT = "00"
+003792         DISPLAY "CALCULATE - OPEN ERROR ON RESTART-FILE - "
+003793             "STATUS " WS-RESTART-STATUS
+003794         MOVE 16 TO WS-RETURN-CODE
+003795         GO TO 9900-ABEND
+003796     END-IF.
+003800 1120-EXIT.
+003810     EXIT.
+003820
+003830 1140-WRITE-REPORT-HEADER.
+003840     MOVE SPACES TO WS-SUMMARY-LINE.
+003850     MOVE WS-RUN-DATE TO WS-SUM-RUN-DATE-ED.
+003860     MOVE "CALCULATE - TRANSACTION DETAIL REPORT" TO WS-SUM-LABEL.
+003870     MOVE WS-SUM-RUN-DATE-ED TO WS-SUM-VALUE.
+003880     WRITE RP-REPORT-LINE FROM WS-SUMMARY-LINE.
+003890 1140-EXIT.
+003900     EXIT.
+003910
+003920******************************************************************
+003930* 1200-SKIP-TO-CHECKPOINT
+003940*   ON A RESTART RUN, RE-READ AND DISCARD TRANS-FILE RECORDS
+003950*   ALREADY PROCESSED BY A PRIOR RUN UP TO THE LAST CHECKPOINT.
+003960******************************************************************
+003970 1200-SKIP-TO-CHECKPOINT.
+003980     PERFORM 1210-SKIP-ONE-RECORD THRU 1210-EXIT
+003990         UNTIL WS-INPUT-COUNT >= WS-RESTART-TARGET-COUNT
+004000            OR END-OF-FILE.
+004020 1200-EXIT.
+004030     EXIT.
+004040
+004050 1210-SKIP-ONE-RECORD.
+004060     READ TRANS-FILE
+004070         AT END
+004080             SET END-OF-FILE TO TRUE
+004090     END-READ.
+004100     IF NOT END-OF-FILE
+004110         ADD 1 TO WS-INPUT-COUNT
+004120     END-IF.
+004130 1210-EXIT.
+004140     EXIT.
+004150
+004160******************************************************************
+004170* 2000-PROCESS-RECORDS
+004180*   ONE PASS OF THE BATCH LOOP: VALIDATE, CALCULATE, REPORT,
+004190*   AUDIT AND CHECKPOINT ONE TRANSACTION, THEN READ THE NEXT.
+004200******************************************************************
+004210 2000-PROCESS-RECORDS.
+004220     PERFORM 2100-VALIDATE-RECORD THRU 2100-EXIT.
+004230     IF INPUT-IS-VALID
+004240         PERFORM 2200-CALCULATE THRU 2200-EXIT
+004241     END-IF.
+004242     IF INPUT-IS-VALID
+004250         PERFORM 2300-WRITE-REPORT THRU 2300-EXIT
+004260         PERFORM 2400-WRITE-AUDIT THRU 2400-EXIT
+004270         ADD 1 TO WS-RECORD-COUNT
+004280         ADD CR-RESULT OF WS-CALC-RECORD TO WS-GRAND-TOTAL
+004290         PERFORM 2500-CHECKPOINT THRU 2500-EXIT
+004300     ELSE
+004310         PERFORM 2600-REJECT-RECORD THRU 2600-EXIT
+004320     END-IF.
+004330     PERFORM 2900-READ-NEXT THRU 2900-EXIT.
+004340 2000-EXIT.
+004350     EXIT.
+004360
+004370******************************************************************
+004380* 2100-VALIDATE-RECORD
+004390*   NUMERIC CLASS TEST, RANGE CHECK AND OPERATION-CODE CHECK ON
+004400*   THE CURRENT WS-CALC-RECORD BEFORE ANY ARITHMETIC IS DONE.
+004410******************************************************************
+004420 2100-VALIDATE-RECORD.
+004430     MOVE "Y" TO WS-VALID-SWITCH.
+004440
+004450     IF CR-FIRST-NUMBER OF WS-CALC-RECORD NOT NUMERIC
+004460         MOVE "N" TO WS-VALID-SWITCH
+004470         DISPLAY "CALCULATE - RECORD " WS-INPUT-COUNT
+004480             " - FIRST-NUMBER IS NOT NUMERIC"
+004490     END-IF.
+004500
+004510     IF CR-SECOND-NUMBER OF WS-CALC-RECORD NOT NUMERIC
+004520         MOVE "N" TO WS-VALID-SWITCH
+004530         DISPLAY "CALCULATE - RECORD " WS-INPUT-COUNT
+004540             " - SECOND-NUMBER IS NOT NUMERIC"
+004550     END-IF.
+004560
+004570     IF INPUT-IS-VALID
+004580         IF CR-FIRST-NUMBER OF WS-CALC-RECORD < WS-MIN-AMOUNT
+004590            OR CR-FIRST-NUMBER OF WS-CALC-RECORD > WS-MAX-AMOUNT
+004600             MOVE "N" TO WS-VALID-SWITCH
+004610             DISPLAY "CALCULATE - RECORD " WS-INPUT-COUNT
+004620                 " - FIRST-NUMBER OUT OF RANGE"
+004630         END-IF
+004640     END-IF.
+004650
+004660     IF INPUT-IS-VALID
+004670         IF CR-SECOND-NUMBER OF WS-CALC-RECORD < WS-MIN-AMOUNT
+004680            OR CR-SECOND-NUMBER OF WS-CALC-RECORD > WS-MAX-AMOUNT
+004690             MOVE "N" TO WS-VALID-SWITCH
+004700             DISPLAY "CALCULATE - RECORD " WS-INPUT-COUNT
+004710                 " - SECOND-NUMBER OUT OF RANGE"
+004720         END-IF
+004730     END-IF.
+004740
+004750     IF INPUT-IS-VALID
+004760         IF NOT CR-OP-ADD OF WS-CALC-RECORD
+004770            AND NOT CR-OP-SUBTRACT OF WS-CALC-RECORD
+004780            AND NOT CR-OP-MULTIPLY OF WS-CALC-RECORD
+004790            AND NOT CR-OP-DIVIDE OF WS-CALC-RECORD
+004800             MOVE "N" TO WS-VALID-SWITCH
+004810             DISPLAY "CALCULATE - RECORD " WS-INPUT-COUNT
+004820                 " - INVALID OPERATION-CODE"
+004830         END-IF
+004840     END-IF.
+004850
+004860     IF INPUT-IS-VALID
+004870         IF CR-OP-DIVIDE OF WS-CALC-RECORD
+004880            AND CR-SECOND-NUMBER OF WS-CALC-RECORD = ZERO
+004890             MOVE "N" TO WS-VALID-SWITCH
+004900             DISPLAY "CALCULATE - RECORD " WS-INPUT-COUNT
+004910                 " - DIVIDE BY ZERO REJECTED"
+004920         END-IF
+004930     END-IF.
+004940 2100-EXIT.
+004950     EXIT.
+004960
+004970******************************************************************
+004980* 2200-CALCULATE
+004990*   PERFORM THE ARITHMETIC FOR THE OPERATION-CODE ON THE RECORD.
+005000*   THE RECORD IS ALREADY KNOWN VALID, INCLUDING DIVIDE-BY-ZERO.
+005010******************************************************************
+005020 2200-CALCULATE.
+005030     EVALUATE TRUE
+005040         WHEN CR-OP-ADD OF WS-CALC-RECORD
+005050             COMPUTE CR-RESULT OF WS-CALC-RECORD ROUNDED =
+005060                 CR-FIRST-NUMBER OF WS-CALC-RECORD +
+005070                 CR-SECOND-NUMBER OF WS-CALC-RECORD
+005071                 ON SIZE ERROR
+005072                     PERFORM 2290-RESULT-OVERFLOW THRU 2290-EXIT
+005073             END-COMPUTE
+005080         WHEN CR-OP-SUBTRACT OF WS-CALC-RECORD
+005090             COMPUTE CR-RESULT OF WS-CALC-RECORD ROUNDED =
+005100                 CR-FIRST-NUMBER OF WS-CALC-RECORD -
+005110                 CR-SECOND-NUMBER OF WS-CALC-RECORD
+005111                 ON SIZE ERROR
+005112                     PERFORM 2290-RESULT-OVERFLOW THRU 2290-EXIT
+005113             END-COMPUTE
+005120         WHEN CR-OP-MULTIPLY OF WS-CALC-RECORD
+005130             COMPUTE CR-RESULT OF WS-CALC-RECORD ROUNDED =
+005140                 CR-FIRST-NUMBER OF WS-CALC-RECORD *
+005150                 CR-SECOND-NUMBER OF WS-CALC-RECORD
+005151                 ON SIZE ERROR
+005152                     PERFORM 2290-RESULT-OVERFLOW THRU 2290-EXIT
+005153             END-COMPUTE
+005160         WHEN CR-OP-DIVIDE OF WS-CALC-RECORD
+005170             COMPUTE CR-RESULT OF WS-CALC-RECORD ROUNDED =
+005180                 CR-FIRST-NUMBER OF WS-CALC-RECORD /
+005190                 CR-SECOND-NUMBER OF WS-CALC-RECORD
+005191                 ON SIZE ERROR
+005192                     PERFORM 2290-RESULT-OVERFLOW THRU 2290-EXIT
+005193             END-COMPUTE
+005200     END-EVALUATE.
+005210 2200-EXIT.
+005220     EXIT.
+005221
+005222 2290-RESULT-OVERFLOW.
+005223     MOVE "N" TO WS-VALID-SWITCH.
+005224     DISPLAY "CALCULATE - RECORD " WS-INPUT-COUNT
+005225         " - RESULT OVERFLOW - RECORD REJECTED".
+005226 2290-EXIT.
+005227     EXIT.
+005230
+005240 2300-WRITE-REPORT.
+005250     MOVE SPACES TO WS-DETAIL-LINE.
+005260     MOVE CR-FIRST-NUMBER OF WS-CALC-RECORD
+005270         TO WS-DTL-FIRST-NUMBER.
+005280     MOVE CR-SECOND-NUMBER OF WS-CALC-RECORD
+005290         TO WS-DTL-SECOND-NUMBER.
+005300     MOVE CR-OPERATION-CODE OF WS-CALC-RECORD
+005310         TO WS-DTL-OPERATION-CODE.
+005320     MOVE CR-RESULT OF WS-CALC-RECORD TO WS-DTL-RESULT.
+005330     WRITE RP-REPORT-LINE FROM WS-DETAIL-LINE
+005340         AFTER ADVANCING 1 LINE.
+005350 2300-EXIT.
+005360     EXIT.
+005370
+005380 2400-WRITE-AUDIT.
+005390     ACCEPT WS-TS-DATE FROM DATE YYYYMMDD.
+005400     ACCEPT WS-TS-TIME FROM TIME.
+005410     MOVE SPACES TO AU-AUDIT-RECORD.
+005420     MOVE WS-TS-DATE TO AU-TS-DATE.
+005430     MOVE WS-TS-TIME TO AU-TS-TIME.
+005440     MOVE WS-OPERATOR-ID TO AU-OPERATOR-ID.
+005450     MOVE CR-FIRST-NUMBER OF WS-CALC-RECORD TO AU-FIRST-NUMBER.
+005460     MOVE CR-SECOND-NUMBER OF WS-CALC-RECORD TO AU-SECOND-NUMBER.
+005470     MOVE CR-OPERATION-CODE OF WS-CALC-RECORD
+005480         TO AU-OPERATION-CODE.
+005490     MOVE CR-RESULT OF WS-CALC-RECORD TO AU-RESULT.
+005500     WRITE AU-AUDIT-RECORD.
+005510 2400-EXIT.
+005520     EXIT.
+005530
+005540******************************************************************
+005550* 2500-CHECKPOINT
+005560*   EVERY WS-CHECKPOINT-INTERVAL RECORDS, SAVE OUR PLACE SO A
+005570*   RESTART RUN CAN SKIP WHAT THIS RUN HAS ALREADY PROCESSED.
+005580******************************************************************
+005590 2500-CHECKPOINT.
+005600     ADD 1 TO WS-CHECKPOINT-COUNTER.
+005610     IF WS-CHECKPOINT-COUNTER >= WS-CHECKPOINT-INTERVAL
+005620         MOVE ZERO TO WS-CHECKPOINT-COUNTER
+005621         MOVE WS-INPUT-COUNT TO RF-LAST-INPUT-COUNT
+005630         MOVE WS-RECORD-COUNT TO RF-LAST-RECORD-COUNT
+005631         MOVE WS-REJECT-COUNT TO RF-LAST-REJECT-COUNT
+005640         MOVE WS-GRAND-TOTAL TO RF-LAST-GRAND-TOTAL
+005650         MOVE WS-TS-DATE TO RF-TS-DATE
+005660         MOVE WS-TS-TIME TO RF-TS-TIME
+005670         WRITE RF-CHECKPOINT-RECORD
+005680     END-IF.
+005690 2500-EXIT.
+005700     EXIT.
+005710
+005720 2600-REJECT-RECORD.
+005730     ADD 1 TO WS-REJECT-COUNT.
+005740     MOVE SPACES TO WS-SUMMARY-LINE.
+005750     MOVE "** RECORD REJECTED - SEQUENCE" TO WS-SUM-LABEL.
+005760     MOVE WS-INPUT-COUNT TO WS-SUM-SEQ-ED.
+005770     MOVE WS-SUM-SEQ-ED TO WS-SUM-VALUE.
+005780     WRITE RP-REPORT-LINE FROM WS-SUMMARY-LINE
+005790         AFTER ADVANCING 1 LINE.
+005800 2600-EXIT.
+005810     EXIT.
+005820
+005830 2900-READ-NEXT.
+005840     READ TRANS-FILE INTO WS-CALC-RECORD
+005850         AT END
+005860             SET END-OF-FILE TO TRUE
+005870         NOT AT END
+005880             ADD 1 TO WS-INPUT-COUNT
+005890     END-READ.
+005900 2900-EXIT.
+005910     EXIT.
+005920
+005930******************************************************************
+005940* 1500-INTERACTIVE-MENU
+005950*   SCREEN-SECTION FRONT END USED IN PLACE OF THE BATCH LOOP
+005960*   WHEN THE RUN PARAMETER ASKS FOR INTERACTIVE ("I") MODE.
+005970******************************************************************
+005980 1500-INTERACTIVE-MENU.
+005990     MOVE "N" TO WS-MENU-DONE-SWITCH.
+006000     PERFORM 1510-SHOW-MENU THRU 1510-EXIT
+006010         UNTIL WS-MENU-DONE-SWITCH = "Y".
+006020 1500-EXIT.
+006030     EXIT.
+006040
+006050 1510-SHOW-MENU.
+006060     MOVE SPACE TO WS-SCREEN-OPERATION.
+006070     DISPLAY WS-MENU-SCREEN.
+006080     ACCEPT WS-MENU-SCREEN.
+006090     IF WS-SCREEN-OPERATION = "X" OR WS-SCREEN-OPERATION = "x"
+006100         MOVE "Y" TO WS-MENU-DONE-SWITCH
+006110     ELSE
+006120         MOVE WS-SCREEN-OPERATION
+006130             TO CR-OPERATION-CODE OF WS-CALC-RECORD
+006140         PERFORM 1600-DATA-ENTRY THRU 1600-EXIT
+006150     END-IF.
+006160 1510-EXIT.
+006170     EXIT.
+006180
+006190 1600-DATA-ENTRY.
+006200     MOVE "N" TO WS-ENTRY-CONFIRMED-SWITCH.
+006210     MOVE ZERO TO WS-SCREEN-FIRST-NUMBER.
+006220     MOVE ZERO TO WS-SCREEN-SECOND-NUMBER.
+006230     PERFORM 1610-ENTRY-SCREEN THRU 1610-EXIT
+006240         UNTIL WS-ENTRY-CONFIRMED-SWITCH = "Y".
+006250 1600-EXIT.
+006260     EXIT.
+006270
+006280 1610-ENTRY-SCREEN.
+006290     DISPLAY WS-ENTRY-SCREEN.
+006300     ACCEPT WS-ENTRY-SCREEN.
+006305     ADD 1 TO WS-INPUT-COUNT.
+006310     MOVE WS-SCREEN-FIRST-NUMBER
+006320         TO CR-FIRST-NUMBER OF WS-CALC-RECORD.
+006330     MOVE WS-SCREEN-SECOND-NUMBER
+006340         TO CR-SECOND-NUMBER OF WS-CALC-RECORD.
+006341     MOVE WS-SCREEN-OPERATION
+006342         TO CR-OPERATION-CODE OF WS-CALC-RECORD.
+006350     PERFORM 2100-VALIDATE-RECORD THRU 2100-EXIT.
+006360     IF INPUT-IS-VALID
+006370         PERFORM 2200-CALCULATE THRU 2200-EXIT
+006371     END-IF.
+006372     IF INPUT-IS-VALID
+006380         MOVE CR-RESULT OF WS-CALC-RECORD TO WS-SCREEN-RESULT
+006390         PERFORM 1620-CONFIRM-SCREEN THRU 1620-EXIT
+006400     ELSE
+006410         ADD 1 TO WS-REJECT-COUNT
+006420         DISPLAY "CALCULATE - INVALID ENTRY - CORRECT AND "
+006430             "RE-ENTER"
+006440     END-IF.
+006450 1610-EXIT.
+006460     EXIT.
+006470
+006480 1620-CONFIRM-SCREEN.
+006481*    THE ENTRY FIELDS ARE STILL LIVE (USING, NOT FROM) ON THIS
+006482*    PANEL, SO THE OPERATOR CAN CORRECT A NUMBER OR THE OPERATION
+006483*    RIGHT HERE.  RE-SYNC WS-CALC-RECORD AND RE-VALIDATE/RECOMPUTE
+006484*    BEFORE ACTING ON THE CONFIRM ANSWER SO A LAST-SECOND CHANGE
+006485*    CAN'T SLIP A STALE CR-RESULT INTO THE REPORT AND AUDIT TRAIL.
+006490     MOVE SPACE TO WS-SCREEN-CONFIRM.
+006500     DISPLAY WS-ENTRY-SCREEN.
+006510     ACCEPT WS-ENTRY-SCREEN.
+006511     MOVE WS-SCREEN-FIRST-NUMBER
+006512         TO CR-FIRST-NUMBER OF WS-CALC-RECORD.
+006513     MOVE WS-SCREEN-SECOND-NUMBER
+006514         TO CR-SECOND-NUMBER OF WS-CALC-RECORD.
+006515     MOVE WS-SCREEN-OPERATION
+006516         TO CR-OPERATION-CODE OF WS-CALC-RECORD.
+006517     PERFORM 2100-VALIDATE-RECORD THRU 2100-EXIT.
+006518     IF INPUT-IS-VALID
+006519         PERFORM 2200-CALCULATE THRU 2200-EXIT
+006520     END-IF.
+006521     IF NOT INPUT-IS-VALID
+006522         MOVE ZERO TO WS-SCREEN-RESULT
+006523     ELSE
+006524         MOVE CR-RESULT OF WS-CALC-RECORD TO WS-SCREEN-RESULT
+006525     END-IF.
+006526     IF WS-SCREEN-CONFIRM = "Y" OR WS-SCREEN-CONFIRM = "y"
+006527         IF INPUT-IS-VALID
+006528             PERFORM 2300-WRITE-REPORT THRU 2300-EXIT
+006529             PERFORM 2400-WRITE-AUDIT THRU 2400-EXIT
+006530             ADD 1 TO WS-RECORD-COUNT
+006531             ADD CR-RESULT OF WS-CALC-RECORD TO WS-GRAND-TOTAL
+006532             MOVE "Y" TO WS-ENTRY-CONFIRMED-SWITCH
+006533         ELSE
+006534             ADD 1 TO WS-REJECT-COUNT
+006535             DISPLAY "CALCULATE - INVALID ENTRY - CORRECT AND "
+006536                 "RE-ENTER"
+006537         END-IF
+006538     END-IF.
+006590 1620-EXIT.
+006600     EXIT.
+006610
+006620******************************************************************
+006630* 8000-PRINT-SUMMARY
+006640*   END-OF-RUN CONTROL TOTALS: RECORDS PROCESSED, RECORDS
+006650*   REJECTED, GRAND TOTAL OF RESULTS, AND THE RUN DATE.
+006660******************************************************************
+006670 8000-PRINT-SUMMARY.
+006680     MOVE WS-RECORD-COUNT TO WS-SUM-RECORD-COUNT-ED.
+006690     MOVE WS-REJECT-COUNT TO WS-SUM-REJECT-COUNT-ED.
+006700     MOVE WS-GRAND-TOTAL TO WS-SUM-GRAND-TOTAL-ED.
+006710     MOVE WS-RUN-DATE TO WS-SUM-RUN-DATE-ED.
+006720
+006730     MOVE SPACES TO WS-SUMMARY-LINE.
+006740     MOVE "CALCULATE - CONTROL TOTALS" TO WS-SUM-LABEL.
+006750     WRITE RP-REPORT-LINE FROM WS-SUMMARY-LINE
+006760         AFTER ADVANCING 2 LINES.
+006770
+006780     MOVE SPACES TO WS-SUMMARY-LINE.
+006790     MOVE "RUN DATE" TO WS-SUM-LABEL.
+006800     MOVE WS-SUM-RUN-DATE-ED TO WS-SUM-VALUE.
+006810     WRITE RP-REPORT-LINE FROM WS-SUMMARY-LINE
+006820         AFTER ADVANCING 1 LINE.
+006830
+006840     MOVE SPACES TO WS-SUMMARY-LINE.
+006850     MOVE "RECORDS PROCESSED" TO WS-SUM-LABEL.
+006860     MOVE WS-SUM-RECORD-COUNT-ED TO WS-SUM-VALUE.
+006870     WRITE RP-REPORT-LINE FROM WS-SUMMARY-LINE
+006880         AFTER ADVANCING 1 LINE.
+006890
+006900     MOVE SPACES TO WS-SUMMARY-LINE.
+006910     MOVE "RECORDS REJECTED" TO WS-SUM-LABEL.
+006920     MOVE WS-SUM-REJECT-COUNT-ED TO WS-SUM-VALUE.
+006930     WRITE RP-REPORT-LINE FROM WS-SUMMARY-LINE
+006940         AFTER ADVANCING 1 LINE.
+006950
+006960     MOVE SPACES TO WS-SUMMARY-LINE.
+006970     MOVE "GRAND TOTAL" TO WS-SUM-LABEL.
+006980     MOVE WS-SUM-GRAND-TOTAL-ED TO WS-SUM-VALUE.
+006990     WRITE RP-REPORT-LINE FROM WS-SUMMARY-LINE
+007000         AFTER ADVANCING 1 LINE.
+007010
+007020     IF WS-REJECT-COUNT > ZERO
+007030         MOVE 4 TO WS-RETURN-CODE
+007040     END-IF.
+007050 8000-EXIT.
+007060     EXIT.
+007070
+007080******************************************************************
+007090* 9000-TERMINATE / 9900-ABEND / 9999-EXIT
+007100*   NORMAL CLOSEDOWN, ABNORMAL CLOSEDOWN, AND THE SINGLE STOP RUN.
+007110******************************************************************
+007120 9000-TERMINATE.
+007130     IF RUN-MODE-BATCH
+007140         CLOSE TRANS-FILE
+007150     END-IF.
+007160     CLOSE REPORT-FILE.
+007170     CLOSE AUDIT-FILE.
+007180     CLOSE RESTART-FILE.
+007190     DISPLAY "CALCULATE - RUN COMPLETE - RETURN CODE "
+007200         WS-RETURN-CODE.
+007210 9000-EXIT.
+007220     EXIT.
+007230
+007240 9900-ABEND.
+007250     DISPLAY "CALCULATE - ABNORMAL TERMINATION - RETURN CODE "
+007260         WS-RETURN-CODE.
+007270     STOP RUN RETURNING WS-RETURN-CODE.
+007280
+007290 9999-EXIT.
+007300     STOP RUN RETURNING WS-RETURN-CODE.
+007310 END PROGRAM CALCULATE.
